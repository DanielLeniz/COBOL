@@ -1,25 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK-SYSTEM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "ARCHIVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCH-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+
+       FD  ARCHIVE-FILE.
+           COPY ARCHREC.
+
        WORKING-STORAGE SECTION.
-       01  ACCOUNT-NUMBER       PIC 9(5) VALUE ZEROS.
-       01  ACCOUNT-BALANCE      PIC 9(8)V99 VALUE ZEROS.
        01  DEPOSIT-AMOUNT       PIC 9(8)V99.
        01  WITHDRAW-AMOUNT      PIC 9(8)V99.
        01  USER-CHOICE          PIC 9.
        01  MAX-ACCOUNTS         PIC 9(4) VALUE 100.
-       01  CURRENT-ACCOUNT-INDEX PIC 9(4) VALUE ZEROS.
+       01  CURRENT-ACCOUNT-INDEX PIC 9(5) VALUE ZEROS.
+       01  ACTIVE-ACCOUNT-COUNT PIC 9(4) VALUE ZEROS.
+       01  WS-CLOSURE-REASON    PIC X(30).
+       01  FROM-ACCOUNT-NUMBER  PIC 9(5).
+       01  TO-ACCOUNT-NUMBER    PIC 9(5).
+       01  TRANSFER-AMOUNT      PIC 9(8)V99.
+       01  WS-TRANSFER-OK       PIC X VALUE 'Y'.
+       01  WS-AVAILABLE-FUNDS   PIC S9(8)V99.
+       01  WS-JRN-ACCOUNT       PIC 9(5).
+       01  WS-JRN-TYPE          PIC X(12).
+       01  WS-JRN-AMOUNT        PIC 9(8)V99.
+       01  WS-ACCT-FILE-STATUS  PIC XX.
+       01  WS-TRAN-FILE-STATUS  PIC XX.
+       01  WS-ARCH-FILE-STATUS  PIC XX.
+       01  WS-SEED-EOF          PIC X VALUE 'N'.
+           88  END-OF-SEED-SCAN     VALUE 'Y'.
+       01  WS-OPEN-OK           PIC X VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-MENU.
+
+       PROCESS-MENU.
            DISPLAY 'Welcome to Simple Bank System'.
            DISPLAY '1. Open Account'.
            DISPLAY '2. Deposit Money'.
            DISPLAY '3. Withdraw Money'.
            DISPLAY '4. View Balance'.
-           DISPLAY '5. Exit'.
-           DISPLAY 'Enter your choice (1-5): '.
+           DISPLAY '5. Transfer Funds'.
+           DISPLAY '6. Close Account'.
+           DISPLAY '7. Exit'.
+           DISPLAY 'Enter your choice (1-7): '.
            ACCEPT USER-CHOICE.
 
            EVALUATE USER-CHOICE
@@ -32,56 +79,283 @@
                WHEN 4
                    PERFORM VIEW-BALANCE
                WHEN 5
+                   PERFORM TRANSFER-FUNDS
+               WHEN 6
+                   PERFORM CLOSE-ACCOUNT
+               WHEN 7
                    PERFORM EXIT-PROGRAM
                WHEN OTHER
-                   DISPLAY 'Invalid choice.' 
-                   DISPLAY 'Please enter a number between 1 and 5.'
-                   PERFORM MAIN-LOGIC
+                   DISPLAY 'Invalid choice.'
+                   DISPLAY 'Please enter a number between 1 and 7.'
+                   PERFORM PROCESS-MENU
            END-EVALUATE.
 
        OPEN-ACCOUNT.
-           IF CURRENT-ACCOUNT-INDEX >= MAX-ACCOUNTS
-               DISPLAY 'Cannot open more accounts.' 
+           IF ACTIVE-ACCOUNT-COUNT >= MAX-ACCOUNTS
+               DISPLAY 'Cannot open more accounts.'
                DISPLAY 'Maximum limit reached.'
            ELSE
+               MOVE 'Y' TO WS-OPEN-OK
                ADD 1 TO CURRENT-ACCOUNT-INDEX
-               MOVE CURRENT-ACCOUNT-INDEX TO ACCOUNT-NUMBER
-               DISPLAY 'New account created.'
-               DISPLAY 'Your account number is: ' ACCOUNT-NUMBER
+                   ON SIZE ERROR
+                       DISPLAY 'Cannot open more accounts.'
+                       DISPLAY 'Account number generator exhausted.'
+                       MOVE 'N' TO WS-OPEN-OK
+               END-ADD
+               IF WS-OPEN-OK = 'Y'
+                   ADD 1 TO ACTIVE-ACCOUNT-COUNT
+                   MOVE CURRENT-ACCOUNT-INDEX TO ACCT-NUMBER
+                   MOVE ZEROS TO ACCT-BALANCE
+                   MOVE 'A' TO ACCT-STATUS
+                   DISPLAY 'Enter account type (SV=Savings,'
+                       ' CK=Checking): '
+                   ACCEPT ACCT-TYPE
+                   IF ACCT-TYPE = 'CK'
+                       MOVE 100.00 TO ACCT-OVERDRAFT-LIMIT
+                   ELSE
+                       MOVE ZEROS TO ACCT-OVERDRAFT-LIMIT
+                   END-IF
+                   WRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY 'Error creating account record.'
+                           SUBTRACT 1 FROM CURRENT-ACCOUNT-INDEX
+                           SUBTRACT 1 FROM ACTIVE-ACCOUNT-COUNT
+                       NOT INVALID KEY
+                           DISPLAY 'New account created.'
+                           DISPLAY 'Your account number is: '
+                               ACCT-NUMBER
+                   END-WRITE
+               END-IF
            END-IF.
-           PERFORM MAIN-LOGIC.
+           PERFORM PROCESS-MENU.
 
        DEPOSIT-MONEY.
            DISPLAY 'Enter account number: '
-           ACCEPT ACCOUNT-NUMBER.
-           IF CURRENT-ACCOUNT-INDEX > 0
-               DISPLAY 'Enter deposit amount: '
-               ACCEPT DEPOSIT-AMOUNT
-               ADD DEPOSIT-AMOUNT TO ACCOUNT-BALANCE
-               DISPLAY 'Deposit successful.' 
-               DISPLAY 'New balance is: ' ACCOUNT-BALANCE
-           ELSE
-               DISPLAY 'No accounts exist.'
-               DISPLAY 'Please open an account first.'
-           END-IF.
-           PERFORM MAIN-LOGIC.
+           ACCEPT ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Account not found.'
+               NOT INVALID KEY
+                   IF NOT ACCT-ACTIVE
+                       DISPLAY 'Error: account is not active.'
+                   ELSE
+                       DISPLAY 'Enter deposit amount: '
+                       ACCEPT DEPOSIT-AMOUNT
+                       ADD DEPOSIT-AMOUNT TO ACCT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE ACCT-NUMBER TO WS-JRN-ACCOUNT
+                       MOVE 'DEPOSIT' TO WS-JRN-TYPE
+                       MOVE DEPOSIT-AMOUNT TO WS-JRN-AMOUNT
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       DISPLAY 'Deposit successful.'
+                       DISPLAY 'New balance is: ' ACCT-BALANCE
+                   END-IF
+           END-READ.
+           PERFORM PROCESS-MENU.
 
        WITHDRAW-MONEY.
-           DISPLAY 'Enter withdrawal amount: '.
-           ACCEPT WITHDRAW-AMOUNT.
-           IF WITHDRAW-AMOUNT > ACCOUNT-BALANCE
-               DISPLAY 'Error: Insufficient funds.'
-           ELSE
-               SUBTRACT WITHDRAW-AMOUNT FROM ACCOUNT-BALANCE
-               DISPLAY 'Withdrawal successful.' 
-               DISPLAY 'New balance is: ' ACCOUNT-BALANCE
-           END-IF.
-           PERFORM MAIN-LOGIC.
+           DISPLAY 'Enter account number: '
+           ACCEPT ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Account not found.'
+               NOT INVALID KEY
+                   IF NOT ACCT-ACTIVE
+                       DISPLAY 'Error: account is not active.'
+                   ELSE
+                       DISPLAY 'Enter withdrawal amount: '
+                       ACCEPT WITHDRAW-AMOUNT
+                       COMPUTE WS-AVAILABLE-FUNDS =
+                           ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+                       IF WITHDRAW-AMOUNT > WS-AVAILABLE-FUNDS
+                           DISPLAY 'Error: Insufficient funds.'
+                       ELSE
+                           SUBTRACT WITHDRAW-AMOUNT FROM ACCT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE ACCT-NUMBER TO WS-JRN-ACCOUNT
+                           MOVE 'WITHDRAWAL' TO WS-JRN-TYPE
+                           MOVE WITHDRAW-AMOUNT TO WS-JRN-AMOUNT
+                           PERFORM WRITE-JOURNAL-ENTRY
+                           DISPLAY 'Withdrawal successful.'
+                           DISPLAY 'New balance is: ' ACCT-BALANCE
+                       END-IF
+                   END-IF
+           END-READ.
+           PERFORM PROCESS-MENU.
 
        VIEW-BALANCE.
-           DISPLAY 'Your current balance is: ' ACCOUNT-BALANCE.
-           PERFORM MAIN-LOGIC.
+           DISPLAY 'Enter account number: '
+           ACCEPT ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Account not found.'
+               NOT INVALID KEY
+                   DISPLAY 'Your current balance is: ' ACCT-BALANCE
+           END-READ.
+           PERFORM PROCESS-MENU.
+
+       TRANSFER-FUNDS.
+           MOVE 'Y' TO WS-TRANSFER-OK.
+           DISPLAY 'Enter FROM account number: '
+           ACCEPT FROM-ACCOUNT-NUMBER.
+           DISPLAY 'Enter TO account number: '
+           ACCEPT TO-ACCOUNT-NUMBER.
+           DISPLAY 'Enter transfer amount: '
+           ACCEPT TRANSFER-AMOUNT.
+
+           MOVE FROM-ACCOUNT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Source account not found.'
+                   MOVE 'N' TO WS-TRANSFER-OK
+           END-READ.
+
+           IF WS-TRANSFER-OK = 'Y'
+               IF NOT ACCT-ACTIVE
+                   DISPLAY 'Error: source account is not active.'
+                   MOVE 'N' TO WS-TRANSFER-OK
+               ELSE
+                   COMPUTE WS-AVAILABLE-FUNDS =
+                       ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+                   IF TRANSFER-AMOUNT > WS-AVAILABLE-FUNDS
+                       DISPLAY 'Error: Insufficient funds.'
+                       MOVE 'N' TO WS-TRANSFER-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-TRANSFER-OK = 'Y'
+               SUBTRACT TRANSFER-AMOUNT FROM ACCT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE FROM-ACCOUNT-NUMBER TO WS-JRN-ACCOUNT
+               MOVE 'TRANSFR-OUT' TO WS-JRN-TYPE
+               MOVE TRANSFER-AMOUNT TO WS-JRN-AMOUNT
+               PERFORM WRITE-JOURNAL-ENTRY
+
+               MOVE TO-ACCOUNT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'Destination account not found.'
+                       PERFORM REVERSE-TRANSFER
+                   NOT INVALID KEY
+                       IF NOT ACCT-ACTIVE
+                           DISPLAY 'Error: destination not active.'
+                           PERFORM REVERSE-TRANSFER
+                       ELSE
+                           ADD TRANSFER-AMOUNT TO ACCT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE TO-ACCOUNT-NUMBER TO WS-JRN-ACCOUNT
+                           MOVE 'TRANSFR-IN' TO WS-JRN-TYPE
+                           MOVE TRANSFER-AMOUNT TO WS-JRN-AMOUNT
+                           PERFORM WRITE-JOURNAL-ENTRY
+                           DISPLAY 'Transfer successful.'
+                       END-IF
+               END-READ
+           END-IF.
+           PERFORM PROCESS-MENU.
+
+       REVERSE-TRANSFER.
+           DISPLAY 'Reversing withdrawal from source acct.'
+           MOVE FROM-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Fatal: reversal re-read failed for acct '
+                       FROM-ACCOUNT-NUMBER
+               NOT INVALID KEY
+                   ADD TRANSFER-AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE FROM-ACCOUNT-NUMBER TO WS-JRN-ACCOUNT
+                   MOVE 'TRANSFR-RVS' TO WS-JRN-TYPE
+                   MOVE TRANSFER-AMOUNT TO WS-JRN-AMOUNT
+                   PERFORM WRITE-JOURNAL-ENTRY
+           END-READ.
+
+       CLOSE-ACCOUNT.
+           DISPLAY 'Enter account number to close: '
+           ACCEPT ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Account not found.'
+               NOT INVALID KEY
+                   IF ACCT-CLOSED
+                       DISPLAY 'Account is already closed.'
+                   ELSE
+                       IF ACCT-BALANCE NOT = ZEROS
+                           DISPLAY 'Cannot close: balance is not zero.'
+                       ELSE
+                           DISPLAY 'Enter closure reason: '
+                           ACCEPT WS-CLOSURE-REASON
+                           MOVE 'C' TO ACCT-STATUS
+                           REWRITE ACCOUNT-RECORD
+                           SUBTRACT 1 FROM ACTIVE-ACCOUNT-COUNT
+                           MOVE ACCT-NUMBER TO ARCH-ACCOUNT-NUMBER
+                           MOVE ACCT-BALANCE TO ARCH-FINAL-BALANCE
+                           MOVE WS-CLOSURE-REASON TO ARCH-CLOSURE-REASON
+                           MOVE FUNCTION CURRENT-DATE(1:8)
+                               TO ARCH-CLOSE-DATE
+                           WRITE ARCHIVE-RECORD
+                           DISPLAY 'Account closed and archived.'
+                       END-IF
+                   END-IF
+           END-READ.
+           PERFORM PROCESS-MENU.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JRN-ACCOUNT TO TL-ACCOUNT-NUMBER.
+           MOVE WS-JRN-TYPE TO TL-TRANS-TYPE.
+           MOVE WS-JRN-AMOUNT TO TL-AMOUNT.
+           MOVE ACCT-BALANCE TO TL-BALANCE-AFTER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TL-TRANS-DATE.
+           WRITE TRANSACTION-RECORD.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF WS-ACCT-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           PERFORM SEED-ACCOUNT-COUNTERS.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF WS-TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+           OPEN EXTEND ARCHIVE-FILE.
+           IF WS-ARCH-FILE-STATUS = '35'
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+               OPEN EXTEND ARCHIVE-FILE
+           END-IF.
+
+       SEED-ACCOUNT-COUNTERS.
+           MOVE ZEROS TO CURRENT-ACCOUNT-INDEX.
+           MOVE ZEROS TO ACTIVE-ACCOUNT-COUNT.
+           MOVE 'N' TO WS-SEED-EOF.
+           PERFORM READ-NEXT-FOR-SEED.
+           PERFORM UNTIL END-OF-SEED-SCAN
+               IF ACCT-NUMBER > CURRENT-ACCOUNT-INDEX
+                   MOVE ACCT-NUMBER TO CURRENT-ACCOUNT-INDEX
+               END-IF
+               IF NOT ACCT-CLOSED
+                   ADD 1 TO ACTIVE-ACCOUNT-COUNT
+               END-IF
+               PERFORM READ-NEXT-FOR-SEED
+           END-PERFORM.
+
+       READ-NEXT-FOR-SEED.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SEED-EOF
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
+           CLOSE ARCHIVE-FILE.
 
        EXIT-PROGRAM.
+           PERFORM CLOSE-FILES.
            DISPLAY 'Thank you for using the Simple Bank System.'.
            STOP RUN.
