@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS  PIC XX.
+       01  WS-TRAN-FILE-STATUS  PIC XX.
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+           88  END-OF-ACCOUNTS      VALUE 'Y'.
+       01  WS-CREDIT-COUNT      PIC 9(6) VALUE ZEROS.
+       01  WS-JRN-ACCOUNT       PIC 9(5).
+       01  WS-JRN-TYPE          PIC X(12).
+       01  WS-JRN-AMOUNT        PIC 9(8)V99.
+       01  WS-RATE              PIC 9V9(4).
+       01  WS-RATE-FOUND        PIC X VALUE 'N'.
+       01  WS-INTEREST-AMOUNT   PIC S9(8)V99.
+
+       01  INTEREST-RATE-DATA.
+           05  FILLER               PIC X(7) VALUE 'SV00150'.
+       01  INTEREST-RATE-TABLE REDEFINES INTEREST-RATE-DATA.
+           05  RATE-ENTRY OCCURS 1 TIMES INDEXED BY RATE-IDX.
+               10  RATE-ACCT-TYPE       PIC X(2).
+               10  RATE-PERCENT         PIC 9V9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           PERFORM READ-ACCOUNT.
+           PERFORM PROCESS-ACCOUNT UNTIL END-OF-ACCOUNTS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'Interest accrual run complete.'.
+           DISPLAY 'Accounts credited: ' WS-CREDIT-COUNT.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF WS-TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+
+       READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ACCOUNT.
+           IF ACCT-ACTIVE
+               PERFORM LOOKUP-RATE
+               IF WS-RATE-FOUND = 'Y'
+                   COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       ACCT-BALANCE * WS-RATE
+                   IF WS-INTEREST-AMOUNT > ZEROS
+                       ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE ACCT-NUMBER TO WS-JRN-ACCOUNT
+                       MOVE 'INTEREST' TO WS-JRN-TYPE
+                       MOVE WS-INTEREST-AMOUNT TO WS-JRN-AMOUNT
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       ADD 1 TO WS-CREDIT-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM READ-ACCOUNT.
+
+       LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND.
+           PERFORM VARYING RATE-IDX FROM 1 BY 1 UNTIL RATE-IDX > 1
+               IF RATE-ACCT-TYPE(RATE-IDX) = ACCT-TYPE
+                   MOVE RATE-PERCENT(RATE-IDX) TO WS-RATE
+                   MOVE 'Y' TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JRN-ACCOUNT TO TL-ACCOUNT-NUMBER.
+           MOVE WS-JRN-TYPE TO TL-TRANS-TYPE.
+           MOVE WS-JRN-AMOUNT TO TL-AMOUNT.
+           MOVE ACCT-BALANCE TO TL-BALANCE-AFTER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TL-TRANS-DATE.
+           WRITE TRANSACTION-RECORD.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
