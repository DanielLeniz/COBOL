@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TRANS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE.
+           COPY TRANIN.
+
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSIN-STATUS    PIC XX.
+       01  WS-ACCT-FILE-STATUS  PIC XX.
+       01  WS-TRAN-FILE-STATUS  PIC XX.
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+           88  END-OF-TRANSIN       VALUE 'Y'.
+       01  WS-AVAILABLE-FUNDS   PIC S9(8)V99.
+       01  WS-JRN-ACCOUNT       PIC 9(5).
+       01  WS-JRN-TYPE          PIC X(12).
+       01  WS-JRN-AMOUNT        PIC 9(8)V99.
+       01  WS-RECORDS-READ      PIC 9(6) VALUE ZEROS.
+       01  WS-RECORDS-POSTED    PIC 9(6) VALUE ZEROS.
+       01  WS-RECORDS-REJECTED  PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           PERFORM READ-TRANS-IN.
+           PERFORM PROCESS-TRANS-IN UNTIL END-OF-TRANSIN.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'Batch transaction run complete.'
+           DISPLAY 'Records read:     ' WS-RECORDS-READ.
+           DISPLAY 'Records posted:   ' WS-RECORDS-POSTED.
+           DISPLAY 'Records rejected: ' WS-RECORDS-REJECTED.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TRANS-IN-FILE.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF WS-TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+
+       READ-TRANS-IN.
+           READ TRANS-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       PROCESS-TRANS-IN.
+           MOVE TI-ACCOUNT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Account not found, skipping: '
+                       TI-ACCOUNT-NUMBER
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   PERFORM APPLY-TRANS-IN
+           END-READ.
+           PERFORM READ-TRANS-IN.
+
+       APPLY-TRANS-IN.
+           EVALUATE TI-TRANS-CODE
+               WHEN 'D'
+                   IF NOT ACCT-ACTIVE
+                       DISPLAY 'Account not active, skipping: '
+                           TI-ACCOUNT-NUMBER
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   ELSE
+                       ADD TI-AMOUNT TO ACCT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE ACCT-NUMBER TO WS-JRN-ACCOUNT
+                       MOVE 'DEPOSIT' TO WS-JRN-TYPE
+                       MOVE TI-AMOUNT TO WS-JRN-AMOUNT
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       ADD 1 TO WS-RECORDS-POSTED
+                   END-IF
+               WHEN 'W'
+                   IF NOT ACCT-ACTIVE
+                       DISPLAY 'Account not active, skipping: '
+                           TI-ACCOUNT-NUMBER
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   ELSE
+                       COMPUTE WS-AVAILABLE-FUNDS =
+                           ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+                       IF TI-AMOUNT > WS-AVAILABLE-FUNDS
+                           DISPLAY 'Insufficient funds, skipping: '
+                               TI-ACCOUNT-NUMBER
+                           ADD 1 TO WS-RECORDS-REJECTED
+                       ELSE
+                           SUBTRACT TI-AMOUNT FROM ACCT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE ACCT-NUMBER TO WS-JRN-ACCOUNT
+                           MOVE 'WITHDRAWAL' TO WS-JRN-TYPE
+                           MOVE TI-AMOUNT TO WS-JRN-AMOUNT
+                           PERFORM WRITE-JOURNAL-ENTRY
+                           ADD 1 TO WS-RECORDS-POSTED
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'Unknown transaction code, skipping: '
+                       TI-ACCOUNT-NUMBER
+                   ADD 1 TO WS-RECORDS-REJECTED
+           END-EVALUATE.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JRN-ACCOUNT TO TL-ACCOUNT-NUMBER.
+           MOVE WS-JRN-TYPE TO TL-TRANS-TYPE.
+           MOVE WS-JRN-AMOUNT TO TL-AMOUNT.
+           MOVE ACCT-BALANCE TO TL-BALANCE-AFTER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TL-TRANS-DATE.
+           WRITE TRANSACTION-RECORD.
+
+       CLOSE-FILES.
+           CLOSE TRANS-IN-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
