@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT BALANCE-SNAPSHOT-FILE ASSIGN TO "BALSNAP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-ACCOUNT-NUMBER
+               FILE STATUS IS WS-SNAP-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  BALANCE-SNAPSHOT-FILE.
+           COPY SNAPREC.
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS  PIC XX.
+       01  WS-ACCT-FILE-STATUS  PIC XX.
+       01  WS-SNAP-FILE-STATUS  PIC XX.
+       01  WS-RPT-FILE-STATUS   PIC XX.
+       01  WS-TRAN-EOF          PIC X VALUE 'N'.
+           88  END-OF-TRANLOG       VALUE 'Y'.
+       01  WS-ACCT-EOF          PIC X VALUE 'N'.
+           88  END-OF-ACCOUNTS      VALUE 'Y'.
+       01  WS-TODAY             PIC 9(8).
+       01  WS-EXPECTED-BALANCE  PIC S9(8)V99.
+       01  WS-EXCEPTION-COUNT   PIC 9(6) VALUE ZEROS.
+       01  WS-ACCOUNTS-CHECKED  PIC 9(6) VALUE ZEROS.
+
+       01  WS-JOURNAL-TOTALS.
+           05  WS-JT-ENTRY OCCURS 99999 TIMES
+                   PIC S9(8)V99 VALUE ZEROS.
+
+       01  WS-HEADER-LINE.
+           05  FILLER               PIC X(10) VALUE 'ACCOUNT'.
+           05  FILLER               PIC X(20) VALUE 'EXPECTED'.
+           05  FILLER               PIC X(20) VALUE 'ACTUAL'.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCOUNT        PIC ZZZZ9.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  WS-DL-EXPECTED       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  WS-DL-ACTUAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM OPEN-FILES.
+           WRITE RECON-REPORT-LINE FROM WS-HEADER-LINE.
+           PERFORM ACCUMULATE-JOURNAL-TOTALS.
+           PERFORM RECONCILE-ACCOUNTS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'Reconciliation run complete.'.
+           DISPLAY 'Accounts checked: ' WS-ACCOUNTS-CHECKED.
+           DISPLAY 'Exceptions found: ' WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           OPEN I-O BALANCE-SNAPSHOT-FILE.
+           IF WS-SNAP-FILE-STATUS = '35'
+               OPEN OUTPUT BALANCE-SNAPSHOT-FILE
+               CLOSE BALANCE-SNAPSHOT-FILE
+               OPEN I-O BALANCE-SNAPSHOT-FILE
+           END-IF.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+       ACCUMULATE-JOURNAL-TOTALS.
+           PERFORM READ-TRAN-RECORD.
+           PERFORM UNTIL END-OF-TRANLOG
+               IF TL-TRANS-DATE = WS-TODAY
+                   PERFORM POST-JOURNAL-MOVEMENT
+               END-IF
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM.
+
+       READ-TRAN-RECORD.
+           READ TRANSACTION-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF
+           END-READ.
+
+       POST-JOURNAL-MOVEMENT.
+           EVALUATE TL-TRANS-TYPE
+               WHEN 'DEPOSIT'
+               WHEN 'TRANSFR-IN'
+               WHEN 'TRANSFR-RVS'
+               WHEN 'INTEREST'
+                   ADD TL-AMOUNT TO WS-JT-ENTRY(TL-ACCOUNT-NUMBER)
+               WHEN 'WITHDRAWAL'
+               WHEN 'TRANSFR-OUT'
+                   SUBTRACT TL-AMOUNT
+                       FROM WS-JT-ENTRY(TL-ACCOUNT-NUMBER)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       RECONCILE-ACCOUNTS.
+           PERFORM READ-ACCOUNT-RECORD.
+           PERFORM UNTIL END-OF-ACCOUNTS
+               PERFORM CHECK-ACCOUNT
+               PERFORM READ-ACCOUNT-RECORD
+           END-PERFORM.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF
+           END-READ.
+
+       CHECK-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+           MOVE ACCT-NUMBER TO SNAP-ACCOUNT-NUMBER.
+           READ BALANCE-SNAPSHOT-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SNAP-BALANCE
+           END-READ.
+           COMPUTE WS-EXPECTED-BALANCE =
+               SNAP-BALANCE + WS-JT-ENTRY(ACCT-NUMBER).
+           IF WS-EXPECTED-BALANCE NOT = ACCT-BALANCE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE ACCT-NUMBER TO WS-DL-ACCOUNT
+               MOVE WS-EXPECTED-BALANCE TO WS-DL-EXPECTED
+               MOVE ACCT-BALANCE TO WS-DL-ACTUAL
+               WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+           MOVE ACCT-NUMBER TO SNAP-ACCOUNT-NUMBER.
+           MOVE ACCT-BALANCE TO SNAP-BALANCE.
+           REWRITE SNAPSHOT-RECORD
+               INVALID KEY
+                   WRITE SNAPSHOT-RECORD
+           END-REWRITE.
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-LOG-FILE.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE BALANCE-SNAPSHOT-FILE.
+           CLOSE RECON-REPORT-FILE.
