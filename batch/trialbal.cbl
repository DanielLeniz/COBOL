@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BALANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRIAL-BALANCE-REPORT ASSIGN TO "TRIALBAL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TRIAL-BALANCE-REPORT.
+       01  TRIAL-BALANCE-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS  PIC XX.
+       01  WS-RPT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+           88  END-OF-ACCOUNTS      VALUE 'Y'.
+       01  WS-ACCOUNT-COUNT     PIC 9(6) VALUE ZEROS.
+       01  WS-GRAND-TOTAL       PIC S9(10)V99 VALUE ZEROS.
+       01  WS-HEADER-LINE.
+           05  FILLER               PIC X(10) VALUE 'ACCOUNT'.
+           05  FILLER               PIC X(8)  VALUE 'STATUS'.
+           05  FILLER               PIC X(10) VALUE 'TYPE'.
+           05  FILLER               PIC X(15) VALUE 'BALANCE'.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCOUNT        PIC ZZZZ9.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  WS-DL-STATUS         PIC X(1).
+           05  FILLER               PIC X(7)  VALUE SPACES.
+           05  WS-DL-TYPE           PIC X(2).
+           05  FILLER               PIC X(8)  VALUE SPACES.
+           05  WS-DL-BALANCE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE 'GRAND TOTAL:'.
+           05  WS-TL-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           WRITE TRIAL-BALANCE-LINE FROM WS-HEADER-LINE.
+           PERFORM READ-ACCOUNT.
+           PERFORM PROCESS-ACCOUNT UNTIL END-OF-ACCOUNTS.
+           MOVE WS-GRAND-TOTAL TO WS-TL-TOTAL.
+           WRITE TRIAL-BALANCE-LINE FROM WS-TOTAL-LINE.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'Trial balance report complete.'.
+           DISPLAY 'Accounts listed: ' WS-ACCOUNT-COUNT.
+           DISPLAY 'Grand total:     ' WS-GRAND-TOTAL.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           OPEN OUTPUT TRIAL-BALANCE-REPORT.
+
+       READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ACCOUNT.
+           IF NOT ACCT-CLOSED
+               MOVE ACCT-NUMBER TO WS-DL-ACCOUNT
+               MOVE ACCT-STATUS TO WS-DL-STATUS
+               MOVE ACCT-TYPE TO WS-DL-TYPE
+               MOVE ACCT-BALANCE TO WS-DL-BALANCE
+               WRITE TRIAL-BALANCE-LINE FROM WS-DETAIL-LINE
+               ADD ACCT-BALANCE TO WS-GRAND-TOTAL
+               ADD 1 TO WS-ACCOUNT-COUNT
+           END-IF.
+           PERFORM READ-ACCOUNT.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE.
+           CLOSE TRIAL-BALANCE-REPORT.
