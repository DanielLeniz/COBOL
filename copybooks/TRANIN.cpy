@@ -0,0 +1,4 @@
+       01  TRANS-IN-RECORD.
+           05  TI-ACCOUNT-NUMBER    PIC 9(5).
+           05  TI-TRANS-CODE        PIC X(1).
+           05  TI-AMOUNT            PIC 9(8)V99.
