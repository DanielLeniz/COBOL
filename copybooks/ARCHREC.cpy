@@ -0,0 +1,5 @@
+       01  ARCHIVE-RECORD.
+           05  ARCH-ACCOUNT-NUMBER  PIC 9(5).
+           05  ARCH-FINAL-BALANCE   PIC S9(8)V99.
+           05  ARCH-CLOSURE-REASON  PIC X(30).
+           05  ARCH-CLOSE-DATE      PIC 9(8).
