@@ -0,0 +1,9 @@
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER          PIC 9(5).
+           05  ACCT-BALANCE         PIC S9(8)V99.
+           05  ACCT-STATUS          PIC X(1).
+               88  ACCT-ACTIVE          VALUE 'A'.
+               88  ACCT-FROZEN          VALUE 'F'.
+               88  ACCT-CLOSED          VALUE 'C'.
+           05  ACCT-TYPE            PIC X(2).
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(8)V99.
