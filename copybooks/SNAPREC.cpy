@@ -0,0 +1,3 @@
+       01  SNAPSHOT-RECORD.
+           05  SNAP-ACCOUNT-NUMBER  PIC 9(5).
+           05  SNAP-BALANCE         PIC S9(8)V99.
