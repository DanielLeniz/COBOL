@@ -0,0 +1,6 @@
+       01  TRANSACTION-RECORD.
+           05  TL-ACCOUNT-NUMBER    PIC 9(5).
+           05  TL-TRANS-TYPE        PIC X(12).
+           05  TL-AMOUNT            PIC 9(8)V99.
+           05  TL-BALANCE-AFTER     PIC S9(8)V99.
+           05  TL-TRANS-DATE        PIC 9(8).
